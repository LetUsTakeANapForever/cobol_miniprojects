@@ -13,14 +13,23 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MEMBER-FILE      ASSIGN TO "members.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEMBER-TEMP-FILE ASSIGN TO "member-temp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT STAFF-FILE       ASSIGN TO "staff.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSACTION-FILE ASSIGN TO "transactions.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-FILE        ASSIGN TO "holds.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLD-STATUS.
            SELECT BOOK-TEMP-FILE   ASSIGN TO "book-temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TR-TEMP-FILE     ASSIGN TO "tr-temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-TEMP-FILE   ASSIGN TO "hold-temp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERDUE-FILE     ASSIGN TO "overdue-notices.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE.
@@ -35,6 +44,11 @@
            05  MEMBER-ID                   PIC 9(14).
            05  MEMBER-F-NAME               PIC X(10).
            05  MEMBER-L-NAME               PIC X(15).
+       FD  MEMBER-TEMP-FILE.
+       01  MEMBER-TEMP-RECORD.
+           05  MEMBER-ID-TEMP-R            PIC 9(14).
+           05  MEMBER-F-NAME-TEMP-R        PIC X(10).
+           05  MEMBER-L-NAME-TEMP-R        PIC X(15).
        FD  STAFF-FILE.
        01  STAFF-RECORD.
            05  STAFF-ID                    PIC 9(14).
@@ -59,6 +73,21 @@
                07 TR-RETURN-D              PIC 99.
            05  TR-RETURN-STATUS            PIC X(7).
            05  TR-FINE                     PIC 9(5).
+           05  TR-FINE-PAID-DATE.
+               07 TR-FINE-PAID-Y           PIC 9999.
+               07 TR-FINE-PAID-M           PIC 99.
+               07 TR-FINE-PAID-D           PIC 99.
+           05  TR-FINE-PAID-STATUS         PIC X(7).
+           05  TR-COPY-ID                  PIC 99.
+       FD  HOLD-FILE.
+       01  HOLD-RECORD.
+           05  HOLD-ISBN                   PIC 9(13).
+           05  HOLD-MEMBER-ID              PIC 9(14).
+           05  HOLD-DATE.
+               07 HOLD-Y                   PIC 9999.
+               07 HOLD-M                   PIC 99.
+               07 HOLD-D                   PIC 99.
+           05  HOLD-STATUS                 PIC X(7).
        FD  BOOK-TEMP-FILE.
        01  BOOK-TEMP-RECORD.
            05  ISBN-TEMP-R                 PIC 9(13).
@@ -85,14 +114,52 @@
                07 TR-RETURN-TEMP-D         PIC 99.
            05  TR-RETURN-STATUS-TEMP-R     PIC X(7).
            05  TR-FINE-TEMP-R              PIC 9(5).
+           05  TR-FINE-PAID-DATE-TEMP-R.
+               07 TR-FINE-PAID-TEMP-Y      PIC 9999.
+               07 TR-FINE-PAID-TEMP-M      PIC 99.
+               07 TR-FINE-PAID-TEMP-D      PIC 99.
+           05  TR-FINE-PAID-STATUS-TEMP-R  PIC X(7).
+           05  TR-COPY-ID-TEMP-R           PIC 99.
+       FD  HOLD-TEMP-FILE.
+       01  HOLD-TEMP-RECORD.
+           05  HOLD-ISBN-TEMP-R            PIC 9(13).
+           05  HOLD-MEMBER-ID-TEMP-R       PIC 9(14).
+           05  HOLD-DATE-TEMP-R.
+               07 HOLD-TEMP-Y              PIC 9999.
+               07 HOLD-TEMP-M              PIC 99.
+               07 HOLD-TEMP-D              PIC 99.
+           05  HOLD-STATUS-TEMP-R          PIC X(7).
+       FD  OVERDUE-FILE.
+       01  OVERDUE-RECORD.
+           05  OV-MEMBER-ID                PIC 9(14).
+           05  OV-ISBN                     PIC 9(13).
+           05  OV-DAYS-OVERDUE             PIC 9(4).
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-EOF-FLAG                 PIC A(1)    VALUE 'N'.
                88  WS-END-OF-FILE                      VALUE 'Y'.
                88  WS-NOT-END-OF-FILE                  VALUE 'N'.
+       01  WS-HOLD-STATUS                  PIC X(2).
+       01  WS-RUN-MODE                     PIC X(10).
+       01  CURR-DT.
+           05  WS-YEAR                     PIC X(4).
+           05  WS-MONTH                    PIC X(2).
+           05  WS-DAY                      PIC X(2).
+           05  WS-HOUR                     PIC X(2).
+           05  WS-MINUTE                   PIC X(2).
+           05  WS-SECOND                   PIC X(2).
+       01  OVERDUE-VARS.
+           05  OV-COUNT                    PIC 9(4)    VALUE 0.
+       01  COPY-ASSIGN-VARS.
+           05  WS-COPY-USED                PIC X OCCURS 99 TIMES
+                                            VALUE 'N'.
+           05  WS-COPY-IDX                 PIC 99.
+           05  WS-OPEN-LOAN-COUNT          PIC 99.
+           05  WS-TOTAL-COPIES             PIC 99.
+           05  WS-ASSIGNED-COPY-ID         PIC 99      VALUE 0.
        01  INPUT-VARS.
            05  ROLE                        PIC X(6).
-           05  CHOICE                      PIC 9(1)    VALUE ZERO.
+           05  CHOICE                      PIC 99      VALUE ZERO.
            05  INPUT-MEM-ID                PIC 9(14).
            05  INPUT-STAFF-ID              PIC 9(14).
            05  INPUT-ISBN                  PIC 9(13).
@@ -106,6 +173,10 @@
                07  RETURN-Y                PIC 9999.
                07  RETURN-M                PIC 99.
                07  RETURN-D                PIC 99.
+           05  HOLD-DATE-INPUT.
+               07  HOLD-INPUT-Y             PIC 9999.
+               07  HOLD-INPUT-M             PIC 99.
+               07  HOLD-INPUT-D             PIC 99.
        01  TEMP-VARS.
            05  FOUND-COUNT                 PIC 9(1).
            05  WS-UPDATE                   PIC A      VALUE 'N'.
@@ -115,8 +186,17 @@
            05  DAYS-OF-THE-MONTH           PIC 99.
            05  DUE-DATE-TEMP-D             PIC 99.
            05  DIFF-DATE                   PIC 99.
+       01  HOLD-MATCH-VARS.
+           05  WS-HOLD-FOUND-COUNT        PIC 9(1).
+           05  WS-HOLD-MATCH-ISBN          PIC 9(13).
+           05  WS-HOLD-MATCH-MEMBER-ID     PIC 9(14).
+           05  WS-HOLD-MATCH-DATE.
+               07  WS-HOLD-MATCH-Y         PIC 9999.
+               07  WS-HOLD-MATCH-M         PIC 99.
+               07  WS-HOLD-MATCH-D         PIC 99.
        01  EDT-VARS.
            05  EDT-COPY-NO                 PIC Z9.
+           05  EDT-COPY-ID                 PIC Z9.
            05  EDT-ST                      PIC X(25).
            05  EDT-ST-DATE                 PIC X(8).
            05  EDT-FINE                    PIC Z(4)9.
@@ -146,6 +226,12 @@
                07 TR-RETURN-TEMP-D         PIC 99.
            05  TR-RETURN-STATUS-TEMP       PIC X(7).
            05  TR-FINE-TEMP                PIC 9(5).
+           05  TR-FINE-PAID-DATE-TEMP.
+               07 TR-FINE-PAID-TEMP-Y      PIC 9999.
+               07 TR-FINE-PAID-TEMP-M      PIC 99.
+               07 TR-FINE-PAID-TEMP-D      PIC 99.
+           05  TR-FINE-PAID-STATUS-TEMP    PIC X(7).
+           05  TR-COPY-ID-TEMP             PIC 99.
        01  NEW-WRITE-TR-RECORD.
            05  NEW-TR-ID                   PIC 999.
            05  NEW-TR-ISBN                 PIC 9(13).
@@ -164,11 +250,50 @@
                07 NEW-TR-RETURN-D          PIC 99.
            05  NEW-TR-RETURN-STATUS        PIC X(7).
            05  NEW-TR-FINE                 PIC 9(5).
+           05  NEW-TR-FINE-PAID-DATE.
+               07 NEW-TR-FINE-PAID-Y       PIC 9999.
+               07 NEW-TR-FINE-PAID-M       PIC 99.
+               07 NEW-TR-FINE-PAID-D       PIC 99.
+           05  NEW-TR-FINE-PAID-STATUS     PIC X(7).
+           05  NEW-TR-COPY-ID              PIC 99.
+       01  NEW-WRITE-BOOK-RECORD.
+           05  NEW-BOOK-ISBN               PIC 9(13).
+           05  NEW-BOOK-CONGRESS           PIC X(35).
+           05  NEW-BOOK-TITLE              PIC X(100).
+           05  NEW-BOOK-COPY-NO            PIC 9(2).
+       01  WRITE-MEMBER-TEMP-RECORD.
+           05  MEMBER-ID-TEMP              PIC 9(14).
+           05  MEMBER-F-NAME-TEMP          PIC X(10).
+           05  MEMBER-L-NAME-TEMP          PIC X(15).
+       01  NEW-WRITE-MEMBER-RECORD.
+           05  NEW-MEMBER-ID                PIC 9(14).
+           05  NEW-MEMBER-F-NAME            PIC X(10).
+           05  NEW-MEMBER-L-NAME            PIC X(15).
+       01  WRITE-HOLD-TEMP-RECORD.
+           05  HOLD-ISBN-TEMP              PIC 9(13).
+           05  HOLD-MEMBER-ID-TEMP         PIC 9(14).
+           05  HOLD-DATE-TEMP.
+               07 HOLD-TEMP-Y              PIC 9999.
+               07 HOLD-TEMP-M              PIC 99.
+               07 HOLD-TEMP-D              PIC 99.
+           05  HOLD-STATUS-TEMP            PIC X(7).
+       01  NEW-WRITE-HOLD-RECORD.
+           05  NEW-HOLD-ISBN               PIC 9(13).
+           05  NEW-HOLD-MEMBER-ID          PIC 9(14).
+           05  NEW-HOLD-DATE.
+               07 NEW-HOLD-Y               PIC 9999.
+               07 NEW-HOLD-M               PIC 99.
+               07 NEW-HOLD-D               PIC 99.
+           05  NEW-HOLD-STATUS             PIC X(7).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>       PERFORM 0000MAIN-LOGIN.
-      *>       PERFORM 1000MAIN-MENU.
-            PERFORM 500TRANSACTION-REPORT.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE = "OVERDUE"
+               PERFORM 700OVERDUE-NOTICE-REPORT
+           ELSE
+               PERFORM 0000MAIN-LOGIN
+               PERFORM 1000MAIN-MENU
+           END-IF.
             STOP RUN.
        0000MAIN-LOGIN.
            PERFORM TEST AFTER UNTIL FOUND-COUNT = 1
@@ -220,23 +345,25 @@
            END-IF
            END-PERFORM.
        011MEMBER-MENU.
-           PERFORM WITH TEST AFTER UNTIL CHOICE = 5
+           PERFORM WITH TEST AFTER UNTIL CHOICE = 6
                DISPLAY "===== Member Menu ====="
                DISPLAY "[1] Show Books"
                DISPLAY "[2] Search Book"
                DISPLAY "[3] Borrow Book"
                DISPLAY "[4] Return Book"
-               DISPLAY "[5] Exit"
-               DISPLAY "Please select menu (1-5):"
+               DISPLAY "[5] Place Hold"
+               DISPLAY "[6] Exit"
+               DISPLAY "Please select menu (1-6):"
                ACCEPT CHOICE
                EVALUATE CHOICE
                    WHEN 1 PERFORM 100SHOW-BOOKS
                    WHEN 2 PERFORM 200SEARCH-BOOK
                    WHEN 3 PERFORM 300LENDING-MENU
                    WHEN 4 PERFORM 400RETURN-MENU
-                   WHEN 5 DISPLAY "Exit program..."
+                   WHEN 5 PERFORM 600PLACE-HOLD
+                   WHEN 6 DISPLAY "Exit program..."
                    WHEN OTHER
-                       DISPLAY "Please select only 1-5"
+                       DISPLAY "Please select only 1-6"
                END-EVALUATE
            END-PERFORM.
 
@@ -270,25 +397,33 @@
            END-IF
            END-PERFORM.
        022STAFF-MENU.
-           PERFORM WITH TEST AFTER UNTIL CHOICE = 6
+           PERFORM WITH TEST AFTER UNTIL CHOICE = 10
                DISPLAY "===== Staff Menu ====="
                DISPLAY "[1] Show Books"
                DISPLAY "[2] Search Book"
                DISPLAY "[3] Borrow Book"
                DISPLAY "[4] Return Book"
-               DISPLAY "[5] Show Transactions Report"
-               DISPLAY "[6] Exit"
-               DISPLAY "Please select menu (1-6):"
+               DISPLAY "[5] Place Hold"
+               DISPLAY "[6] Pay Fine"
+               DISPLAY "[7] Add New Book"
+               DISPLAY "[8] Add New Member"
+               DISPLAY "[9] Show Transactions Report"
+               DISPLAY "[10] Exit"
+               DISPLAY "Please select menu (1-10):"
                ACCEPT CHOICE
                EVALUATE CHOICE
                    WHEN 1 PERFORM 100SHOW-BOOKS
                    WHEN 2 PERFORM 200SEARCH-BOOK
                    WHEN 3 PERFORM 300LENDING-MENU
                    WHEN 4 PERFORM 400RETURN-MENU
-                   WHEN 5 PERFORM 500TRANSACTION-REPORT
-                   WHEN 6 DISPLAY "Exit program..."
+                   WHEN 5 PERFORM 600PLACE-HOLD
+                   WHEN 6 PERFORM 800PAY-FINE
+                   WHEN 7 PERFORM 900ADD-NEW-BOOK
+                   WHEN 8 PERFORM 902ADD-NEW-MEMBER
+                   WHEN 9 PERFORM 500TRANSACTION-REPORT
+                   WHEN 10 DISPLAY "Exit program..."
                    WHEN OTHER
-                       DISPLAY "Please select only 1-6:"
+                       DISPLAY "Please select only 1-10:"
                END-EVALUATE
            END-PERFORM.
        100SHOW-BOOKS.
@@ -377,10 +512,13 @@
                                   IF COPY-NO = 0
                                    MOVE "NOT AVAILABLE" TO BOOK-STATUS
                                   END-IF
+                                  PERFORM 0051ASSIGN-COPY-ID
                                   PERFORM 003GET-LATEST-TR-ID
                                   ADD 1 TO TR-ID
                                   MOVE TR-ID TO NEW-TR-ID
                                   MOVE INPUT-ISBN TO NEW-TR-ISBN
+                                  MOVE WS-ASSIGNED-COPY-ID TO
+                                      NEW-TR-COPY-ID
                                   MOVE INPUT-MEM-ID TO NEW-TR-MEMBER-ID
                                   PERFORM 00544CALCULATE-DUE-DATE
                                   MOVE BORROW-DATE TO NEW-TR-BORROW-DATE
@@ -388,6 +526,8 @@
                                   MOVE "-" TO NEW-TR-RETURN-DATE
                                   MOVE "-" TO NEW-TR-RETURN-STATUS
                                   MOVE 0 TO NEW-TR-FINE
+                                  MOVE "-" TO NEW-TR-FINE-PAID-DATE
+                                  MOVE "-" TO NEW-TR-FINE-PAID-STATUS
                                   MOVE 'Y' TO WS-UPDATE
                                   MOVE TR-ID TO EDT-TR-ID
                                   DISPLAY
@@ -410,6 +550,41 @@
            END-IF.
            DISPLAY "Press Enter to return to the main menu...".
            ACCEPT CHOICE.
+       0051ASSIGN-COPY-ID.
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-IDX > 99
+               MOVE 'N' TO WS-COPY-USED(WS-COPY-IDX)
+           END-PERFORM.
+           MOVE 0 TO WS-OPEN-LOAN-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT TRANSACTION-FILE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TRANSACTION-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF TR-ISBN = INPUT-ISBN
+                               AND TR-RETURN-STATUS = "-"
+                           ADD 1 TO WS-OPEN-LOAN-COUNT
+                           IF TR-COPY-ID > 0 AND TR-COPY-ID <= 99
+                               MOVE 'Y' TO WS-COPY-USED(TR-COPY-ID)
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+      *>      COPY-NO here is the count still available AFTER this
+      *>      loan's decrement, so total copies for the title is that
+      *>      remainder plus every copy already out plus this one.
+           COMPUTE WS-TOTAL-COPIES = COPY-NO + WS-OPEN-LOAN-COUNT + 1.
+           MOVE 0 TO WS-ASSIGNED-COPY-ID.
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-IDX > WS-TOTAL-COPIES
+               IF WS-COPY-USED(WS-COPY-IDX) = 'N'
+                       AND WS-ASSIGNED-COPY-ID = 0
+                   MOVE WS-COPY-IDX TO WS-ASSIGNED-COPY-ID
+               END-IF
+           END-PERFORM.
        003GET-LATEST-TR-ID.
            SET WS-NOT-END-OF-FILE TO TRUE.
            OPEN INPUT TRANSACTION-FILE.
@@ -461,6 +636,7 @@
                                   DISPLAY "Processing..."
                                   DISPLAY "Returned."
                                   MOVE 'Y' TO WS-UPDATE
+                                  PERFORM 6040CHECK-HOLD-QUEUE
                            END-IF
                    END-IF
                    PERFORM 0341WRITE-BOOK-TEMP-FILE
@@ -554,6 +730,8 @@
                            MOVE TR-ID TO EDT-TR-ID
                            DISPLAY "Transaction ID: " EDT-TR-ID
                            DISPLAY "ISBN: " TR-ISBN
+                           MOVE TR-COPY-ID TO EDT-COPY-ID
+                           DISPLAY "Copy ID: " EDT-COPY-ID
                            DISPLAY "Title: " TITLE-TEMP
                            DISPLAY "Borrower: " TR-MEMBER-ID
                            DISPLAY "Borrow Date: " TR-BORROW-DATE
@@ -607,6 +785,99 @@
            MOVE COPY-NO-TEMP-R TO COPY-NO-TEMP.
            MOVE BOOK-STATUS-TEMP-R TO BOOK-STATUS-TEMP.
            WRITE BOOK-RECORD FROM WRITE-BOOK-TEMP-RECORD.
+       900ADD-NEW-BOOK.
+           DISPLAY "===== Add New Book =====".
+           DISPLAY "Enter new book's ISBN: ".
+           ACCEPT NEW-BOOK-ISBN.
+           DISPLAY "Enter Library of Congress number: ".
+           ACCEPT NEW-BOOK-CONGRESS.
+           DISPLAY "Enter book title: ".
+           ACCEPT NEW-BOOK-TITLE.
+           DISPLAY "Enter number of copies: ".
+           ACCEPT NEW-BOOK-COPY-NO.
+           PERFORM 901WRITE-BOOK-NEW-FILE.
+           DISPLAY "Book added.".
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+       901WRITE-BOOK-NEW-FILE.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT BOOK-FILE.
+            OPEN OUTPUT BOOK-TEMP-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ BOOK-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 0341WRITE-BOOK-TEMP-FILE
+               END-READ
+            END-PERFORM.
+               MOVE NEW-BOOK-ISBN TO ISBN
+               MOVE NEW-BOOK-CONGRESS TO CONGRESS
+               MOVE NEW-BOOK-TITLE TO TITLE
+               MOVE NEW-BOOK-COPY-NO TO COPY-NO
+               IF NEW-BOOK-COPY-NO = 0
+                   MOVE "NOT AVAILABLE" TO BOOK-STATUS
+               ELSE
+                   MOVE "AVAILABLE" TO BOOK-STATUS
+               END-IF
+               PERFORM 0341WRITE-BOOK-TEMP-FILE
+           CLOSE BOOK-FILE, BOOK-TEMP-FILE
+           .
+           PERFORM 034UPDATE-BOOK-FILE.
+       902ADD-NEW-MEMBER.
+           DISPLAY "===== Add New Member =====".
+           DISPLAY "Enter new member ID: ".
+           ACCEPT NEW-MEMBER-ID.
+           DISPLAY "Enter first name: ".
+           ACCEPT NEW-MEMBER-F-NAME.
+           DISPLAY "Enter last name: ".
+           ACCEPT NEW-MEMBER-L-NAME.
+           PERFORM 903WRITE-MEMBER-NEW-FILE.
+           DISPLAY "Member added.".
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+       903WRITE-MEMBER-NEW-FILE.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT MEMBER-FILE.
+            OPEN OUTPUT MEMBER-TEMP-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ MEMBER-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 904WRITE-MEMBER-TEMP-FILE
+               END-READ
+            END-PERFORM.
+               MOVE NEW-MEMBER-ID TO MEMBER-ID
+               MOVE NEW-MEMBER-F-NAME TO MEMBER-F-NAME
+               MOVE NEW-MEMBER-L-NAME TO MEMBER-L-NAME
+               PERFORM 904WRITE-MEMBER-TEMP-FILE
+           CLOSE MEMBER-FILE, MEMBER-TEMP-FILE
+           .
+           PERFORM 906UPDATE-MEMBER-FILE.
+       904WRITE-MEMBER-TEMP-FILE.
+           MOVE MEMBER-ID TO MEMBER-ID-TEMP.
+           MOVE MEMBER-F-NAME TO MEMBER-F-NAME-TEMP.
+           MOVE MEMBER-L-NAME TO MEMBER-L-NAME-TEMP.
+           WRITE MEMBER-TEMP-RECORD FROM WRITE-MEMBER-TEMP-RECORD.
+       905WRITE-MEMBER-FILE.
+           MOVE MEMBER-ID-TEMP-R TO MEMBER-ID-TEMP.
+           MOVE MEMBER-F-NAME-TEMP-R TO MEMBER-F-NAME-TEMP.
+           MOVE MEMBER-L-NAME-TEMP-R TO MEMBER-L-NAME-TEMP.
+           WRITE MEMBER-RECORD FROM WRITE-MEMBER-TEMP-RECORD.
+       906UPDATE-MEMBER-FILE.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT MEMBER-TEMP-FILE
+               OPEN OUTPUT MEMBER-FILE
+                   PERFORM UNTIL WS-END-OF-FILE
+                       READ MEMBER-TEMP-FILE
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                               PERFORM 905WRITE-MEMBER-FILE
+                       END-READ
+                   END-PERFORM
+           CLOSE MEMBER-FILE, MEMBER-TEMP-FILE
+           .
        00511UPDATE-TR-NEW-FILE.
            SET WS-NOT-END-OF-FILE TO TRUE.
            OPEN INPUT TRANSACTION-FILE.
@@ -621,11 +892,14 @@
             END-PERFORM.
                MOVE NEW-TR-ID TO TR-ID
                MOVE NEW-TR-ISBN TO TR-ISBN
+               MOVE NEW-TR-COPY-ID TO TR-COPY-ID
                MOVE NEW-TR-MEMBER-ID TO TR-MEMBER-ID
                MOVE NEW-TR-DUE-DATE TO TR-DUE-DATE
                MOVE NEW-TR-RETURN-DATE TO TR-RETURN-DATE
                MOVE NEW-TR-RETURN-STATUS TO TR-RETURN-STATUS
                MOVE NEW-TR-FINE TO TR-FINE
+               MOVE NEW-TR-FINE-PAID-DATE TO TR-FINE-PAID-DATE
+               MOVE NEW-TR-FINE-PAID-STATUS TO TR-FINE-PAID-STATUS
                PERFORM 00522WRITE-TR-TEMP-FILE
            CLOSE TRANSACTION-FILE, TR-TEMP-FILE
            .
@@ -646,23 +920,251 @@
        00522WRITE-TR-TEMP-FILE.
            MOVE TR-ID TO TR-ID-TEMP.
            MOVE TR-ISBN TO TR-ISBN-TEMP.
+           MOVE TR-COPY-ID TO TR-COPY-ID-TEMP.
            MOVE TR-MEMBER-ID TO TR-MEMBER-ID-TEMP.
            MOVE TR-BORROW-DATE TO TR-BORROW-DATE-TEMP.
            MOVE TR-DUE-DATE TO TR-DUE-DATE-TEMP.
            MOVE TR-RETURN-DATE TO TR-RETURN-DATE-TEMP.
            MOVE TR-RETURN-STATUS TO TR-RETURN-STATUS-TEMP.
            MOVE TR-FINE TO TR-FINE-TEMP.
+           MOVE TR-FINE-PAID-DATE TO TR-FINE-PAID-DATE-TEMP.
+           MOVE TR-FINE-PAID-STATUS TO TR-FINE-PAID-STATUS-TEMP.
            WRITE TR-TEMP-RECORD FROM WRITE-TR-TEMP-RECORD.
        00533WRITE-TR-FILE.
            MOVE TR-ID-TEMP-R TO TR-ID-TEMP.
            MOVE TR-ISBN-TEMP-R TO TR-ISBN-TEMP.
+           MOVE TR-COPY-ID-TEMP-R TO TR-COPY-ID-TEMP.
            MOVE TR-MEMBER-ID-TEMP-R TO TR-MEMBER-ID-TEMP.
            MOVE TR-BORROW-DATE-TEMP-R TO TR-BORROW-DATE-TEMP.
            MOVE TR-DUE-DATE-TEMP-R TO TR-DUE-DATE-TEMP.
            MOVE TR-RETURN-DATE-TEMP-R TO TR-RETURN-DATE-TEMP.
            MOVE TR-RETURN-STATUS-TEMP-R TO TR-RETURN-STATUS-TEMP.
            MOVE TR-FINE-TEMP-R TO TR-FINE-TEMP.
+           MOVE TR-FINE-PAID-DATE-TEMP-R TO TR-FINE-PAID-DATE-TEMP.
+           MOVE TR-FINE-PAID-STATUS-TEMP-R TO TR-FINE-PAID-STATUS-TEMP.
            WRITE TRANSACTION-RECORD FROM WRITE-TR-TEMP-RECORD.
+       600PLACE-HOLD.
+           DISPLAY "===== Place Hold =====".
+           IF ROLE = "STAFF"
+               PERFORM 010FIND-MEMBER
+           END-IF.
+           DISPLAY "Enter book's ISBN: ".
+           ACCEPT INPUT-ISBN.
+           DISPLAY "Enter today's date (YYYYMMDD): ".
+           ACCEPT HOLD-DATE-INPUT.
+           MOVE INPUT-ISBN TO NEW-HOLD-ISBN.
+           MOVE INPUT-MEM-ID TO NEW-HOLD-MEMBER-ID.
+           MOVE HOLD-DATE-INPUT TO NEW-HOLD-DATE.
+           MOVE "PENDING" TO NEW-HOLD-STATUS.
+           PERFORM 6011WRITE-HOLD-NEW-FILE.
+           DISPLAY "Hold placed.".
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+       6011WRITE-HOLD-NEW-FILE.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT HOLD-FILE.
+            OPEN OUTPUT HOLD-TEMP-FILE
+            IF WS-HOLD-STATUS NOT = "35"
+               PERFORM UNTIL WS-END-OF-FILE
+                  READ HOLD-FILE
+                      AT END
+                          SET WS-END-OF-FILE TO TRUE
+                      NOT AT END
+                          PERFORM 6022WRITE-HOLD-TEMP-FILE
+                  END-READ
+               END-PERFORM
+            END-IF.
+               MOVE NEW-HOLD-ISBN TO HOLD-ISBN
+               MOVE NEW-HOLD-MEMBER-ID TO HOLD-MEMBER-ID
+               MOVE NEW-HOLD-DATE TO HOLD-DATE
+               MOVE NEW-HOLD-STATUS TO HOLD-STATUS
+               PERFORM 6022WRITE-HOLD-TEMP-FILE
+           IF WS-HOLD-STATUS NOT = "35"
+               CLOSE HOLD-FILE
+           END-IF.
+           CLOSE HOLD-TEMP-FILE
+           .
+
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT HOLD-TEMP-FILE.
+            OPEN OUTPUT HOLD-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ HOLD-TEMP-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 6033WRITE-HOLD-FILE
+               END-READ
+            END-PERFORM.
+           CLOSE HOLD-FILE, HOLD-TEMP-FILE
+           .
+       6022WRITE-HOLD-TEMP-FILE.
+           MOVE HOLD-ISBN TO HOLD-ISBN-TEMP.
+           MOVE HOLD-MEMBER-ID TO HOLD-MEMBER-ID-TEMP.
+           MOVE HOLD-DATE TO HOLD-DATE-TEMP.
+           MOVE HOLD-STATUS TO HOLD-STATUS-TEMP.
+           WRITE HOLD-TEMP-RECORD FROM WRITE-HOLD-TEMP-RECORD.
+       6033WRITE-HOLD-FILE.
+           MOVE HOLD-ISBN-TEMP-R TO HOLD-ISBN-TEMP.
+           MOVE HOLD-MEMBER-ID-TEMP-R TO HOLD-MEMBER-ID-TEMP.
+           MOVE HOLD-DATE-TEMP-R TO HOLD-DATE-TEMP.
+           MOVE HOLD-STATUS-TEMP-R TO HOLD-STATUS-TEMP.
+           WRITE HOLD-RECORD FROM WRITE-HOLD-TEMP-RECORD.
+       6040CHECK-HOLD-QUEUE.
+           MOVE 0 TO WS-HOLD-FOUND-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT HOLD-FILE.
+           IF WS-HOLD-STATUS NOT = "35"
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ HOLD-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF INPUT-ISBN = HOLD-ISBN
+                               AND HOLD-STATUS = "PENDING"
+                           MOVE 1 TO WS-HOLD-FOUND-COUNT
+                           MOVE HOLD-ISBN TO WS-HOLD-MATCH-ISBN
+                           MOVE HOLD-MEMBER-ID TO
+                               WS-HOLD-MATCH-MEMBER-ID
+                           MOVE HOLD-DATE TO WS-HOLD-MATCH-DATE
+                           EXIT PERFORM
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLD-FILE
+           END-IF.
+           IF WS-HOLD-FOUND-COUNT = 1
+               DISPLAY "Oldest pending hold for this book: Member "
+                   WS-HOLD-MATCH-MEMBER-ID
+               PERFORM 6050MARK-HOLD-FILLED
+           END-IF.
+       6050MARK-HOLD-FILLED.
+           MOVE 0 TO WS-HOLD-FOUND-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT HOLD-FILE.
+            OPEN OUTPUT HOLD-TEMP-FILE
+            IF WS-HOLD-STATUS NOT = "35"
+               PERFORM UNTIL WS-END-OF-FILE
+                  READ HOLD-FILE
+                      AT END
+                          SET WS-END-OF-FILE TO TRUE
+                      NOT AT END
+                          IF WS-HOLD-FOUND-COUNT = 0
+                                  AND HOLD-ISBN = WS-HOLD-MATCH-ISBN
+                                  AND HOLD-MEMBER-ID =
+                                      WS-HOLD-MATCH-MEMBER-ID
+                                  AND HOLD-DATE = WS-HOLD-MATCH-DATE
+                                  AND HOLD-STATUS = "PENDING"
+                              MOVE "FILLED " TO HOLD-STATUS
+                              MOVE 1 TO WS-HOLD-FOUND-COUNT
+                          END-IF
+                          PERFORM 6022WRITE-HOLD-TEMP-FILE
+                  END-READ
+               END-PERFORM
+            END-IF.
+           IF WS-HOLD-STATUS NOT = "35"
+               CLOSE HOLD-FILE
+           END-IF.
+           CLOSE HOLD-TEMP-FILE
+           .
+
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT HOLD-TEMP-FILE.
+            OPEN OUTPUT HOLD-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ HOLD-TEMP-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 6033WRITE-HOLD-FILE
+               END-READ
+            END-PERFORM.
+           CLOSE HOLD-FILE, HOLD-TEMP-FILE
+           .
+       700OVERDUE-NOTICE-REPORT.
+           DISPLAY "=== OVERDUE NOTICE BATCH REPORT ===".
+           MOVE FUNCTION CURRENT-DATE TO CURR-DT.
+           STRING WS-YEAR, WS-MONTH, WS-DAY INTO RETURN-DATE.
+           MOVE 0 TO OV-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT TRANSACTION-FILE
+               OPEN OUTPUT OVERDUE-FILE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TRANSACTION-FILE
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF TR-RETURN-STATUS = "-"
+                               PERFORM CAL_DAYS_OVERDUE
+                               IF TOTAL-DAYS > 0
+                                   MOVE TR-MEMBER-ID TO OV-MEMBER-ID
+                                   MOVE TR-ISBN TO OV-ISBN
+                                   MOVE TOTAL-DAYS TO OV-DAYS-OVERDUE
+                                   WRITE OVERDUE-RECORD
+                                   ADD 1 TO OV-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE TRANSACTION-FILE, OVERDUE-FILE
+           .
+           DISPLAY "Overdue loans written: " OV-COUNT.
+           DISPLAY "=== END OF REPORT ===".
+       800PAY-FINE.
+           DISPLAY "===== Pay Fine =====".
+           DISPLAY "Enter book's ISBN: ".
+           ACCEPT INPUT-ISBN.
+           DISPLAY "Enter transaction ID: ".
+           ACCEPT INPUT-TR-ID.
+           PERFORM 0034CHECK-TR-ID.
+           IF FOUND-COUNT = 0
+               DISPLAY "Cannot pay fine: transaction not found."
+           ELSE
+               PERFORM 801MARK-FINE-PAID
+           END-IF.
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+       801MARK-FINE-PAID.
+           MOVE 0 TO FOUND-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT TRANSACTION-FILE.
+            OPEN OUTPUT TR-TEMP-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF INPUT-TR-ID = TR-ID AND TR-FINE > 0
+                               AND TR-FINE-PAID-STATUS NOT = "PAID"
+                           MOVE FUNCTION CURRENT-DATE TO CURR-DT
+                           STRING WS-YEAR, WS-MONTH, WS-DAY
+                               INTO TR-FINE-PAID-DATE
+                           MOVE "PAID" TO TR-FINE-PAID-STATUS
+                           MOVE 1 TO FOUND-COUNT
+                       END-IF
+                       PERFORM 00522WRITE-TR-TEMP-FILE
+               END-READ
+            END-PERFORM.
+           CLOSE TRANSACTION-FILE, TR-TEMP-FILE
+           .
+
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           OPEN INPUT TR-TEMP-FILE.
+            OPEN OUTPUT TRANSACTION-FILE
+            PERFORM UNTIL WS-END-OF-FILE
+               READ TR-TEMP-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 00533WRITE-TR-FILE
+               END-READ
+            END-PERFORM.
+           CLOSE TRANSACTION-FILE, TR-TEMP-FILE
+           .
+           IF FOUND-COUNT = 1
+               DISPLAY "Fine marked as paid."
+           ELSE
+               DISPLAY "Fine already paid or no fine due."
+           END-IF.
        00544CALCULATE-DUE-DATE.
       *>      DUE = BORROW-DATE + 7 DAYS
            ADD 7 TO BORROW-D GIVING DUE-DATE-TEMP-D.
