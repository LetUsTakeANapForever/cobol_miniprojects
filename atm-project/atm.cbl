@@ -10,11 +10,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO 'accounts.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO 'tmp-acc-file.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NO.
            SELECT SLIP-FILE ASSIGN TO 'slip.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLIP-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO 'translog.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
@@ -25,12 +26,8 @@
            05 PIN      PIC X(4).
            05 ACC-NAME PIC X(20).
            05 BALANCE  PIC 9(8)V99.
-       FD  TEMP-FILE.
-       01  TEMP-ACCOUT-RECORD.
-           05 TEMP-ACC-NO   PIC X(10).
-           05 TEMP-PIN      PIC X(4).
-           05 TEMP-ACC-NAME PIC X(20).
-           05 TEMP-BALANCE  PIC 9(8)V99.
+           05 OPENING-BALANCE PIC 9(8)V99.
+           05 DAILY-LIMIT PIC 9(8)V99.
        FD  SLIP-FILE.
        01  SLIP-TEXT       PIC X(1000).
        FD  TRANSACTION-FILE.
@@ -41,38 +38,31 @@
            05 TYPE-T     PIC X(1).
            05 AMOUNT-T   PIC 9(8)V99.
        WORKING-STORAGE SECTION.
+       01  WS-RUN-MODE          PIC X(10).
+       01  WS-SLIP-STATUS       PIC X(2).
        01  WS-EOF-FLAG          PIC X(1)    VALUE 'N'.
        01  WS-INPUT-VAR.
            05 ACC-NUM-INPUT    PIC X(10).
            05 PIN-INPUT        PIC X(4).
            05 AMOUNT-INPUT     PIC 9(8)V99.
            05 ACC-NUM-TO-TRANSFER-INPUT PIC X(10).
+           05 CURRENT-PIN-INPUT PIC X(4).
+           05 NEW-PIN-INPUT     PIC X(4).
        01  WS-TEMP-VAR.
            05 ISLOGGEDIN       PIC X(1)    VALUE 'N'.
            05 WITHDRAWAL-STATUS PIC X(1)   VALUE 'N'.
            05 DEPOSIT-STATUS   PIC X(1)    VALUE 'N'.
            05 TRANSFER-STATUS-1  PIC X(1)    VALUE 'N'.
            05 TRANSFER-STATUS-2  PIC X(1)    VALUE 'N'.
-           05 BALANCE-UPDATE   PIC 9(8)V99.
-           05 RECIEVER-BALANCE   PIC 9(8)V99.
-           05 RECIEVER-BALANCE-UPDATE   PIC 9(8)V99.
+           05 PIN-CHANGE-STATUS  PIC X(1)    VALUE 'N'.
            05 CHOICE           PIC 9.
        01  WS-DSP-VAR.
            05 DSP-BALANCE      PIC ZZ,ZZZ,ZZZ.99.
            05 DSP-AMOUNT      PIC ZZ,ZZZ,ZZZ.99.
-       01  TEMP-ACCOUT-R.
-           05 TEMP-ACC-NO-R   PIC X(10).
-           05 TEMP-PIN-R      PIC X(4).
-           05 TEMP-ACC-NAME-R PIC X(20).
-           05 TEMP-BALANCE-R  PIC 9(8)V99.
+       01  WS-MISC-VAR.
            05 EXIT-STATUS      PIC X(1) VALUE 'N'.
            05 WRITE-FIRST     PIC X VALUE 'N'.
            05 COUNT-LINE      PIC 999.
-       01  ACCOUT-R.
-           05 ACC-NO-R   PIC X(10).
-           05 PIN-R      PIC X(4).
-           05 ACC-NAME-R PIC X(20).
-           05 BALANCE-R  PIC 9(8)V99.
        01  SLIP-LINE.
            05 FILLER     PIC X(50) VALUE ALL "-".
        01  SLIP-HEADER.
@@ -110,14 +100,45 @@
            05 TIME-T-R   PIC X(6).
            05 TYPE-T-R   PIC X(1).
            05 AMOUNT-T-R  PIC 9(8)V99.
+       01  WS-STMT-VARS.
+           05 STMT-COUNT       PIC 999 VALUE ZERO.
+           05 STMT-SLOT        PIC 9   VALUE ZERO.
+           05 STMT-DISPLAY-COUNT PIC 9.
+           05 STMT-START       PIC 9.
+           05 STMT-SHOW-SLOT   PIC 9.
+           05 STMT-IDX         PIC 999.
+           05 STMT-DSP-AMOUNT  PIC ZZ,ZZZ,ZZZ.99.
+           05 STMT-ENTRY OCCURS 5 TIMES.
+               10 STMT-DATE    PIC X(8).
+               10 STMT-TIME    PIC X(6).
+               10 STMT-TYPE    PIC X(1).
+               10 STMT-AMOUNT  PIC 9(8)V99.
+       01  WS-RECON-VARS.
+           05 RECON-ACC-NO        PIC X(10).
+           05 RECON-NET-MOVEMENT  PIC S9(8)V99.
+           05 RECON-EXPECTED      PIC S9(8)V99.
+           05 RECON-MISMATCH-COUNT PIC 999 VALUE 0.
+           05 DSP-RECON-OPENING   PIC ZZ,ZZZ,ZZZ.99.
+           05 DSP-RECON-BALANCE   PIC ZZ,ZZZ,ZZZ.99.
+           05 DSP-RECON-EXPECTED  PIC -Z,ZZZ,ZZZ.99.
+       01  WS-DAILY-LIMIT-VARS.
+           05 WS-TODAY-DATE            PIC X(8).
+           05 WS-WITHDRAWN-TODAY       PIC 9(8)V99.
+           05 WS-PROJECTED-WITHDRAWAL  PIC 9(8)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM AUTHENTICATION.
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+            IF WS-RUN-MODE = "RECON"
+                PERFORM RECONCILIATION-REPORT
+            ELSE
+                PERFORM AUTHENTICATION
+            END-IF.
             STOP RUN.
        TEST-READ-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
            OPEN INPUT ACCOUNT-FILE
                PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
@@ -132,22 +153,18 @@
            DISPLAY "Enter PIN: ".
            ACCEPT PIN-INPUT.
 
-           MOVE 'N' TO WS-EOF-FLAG.
            MOVE 'N' TO ISLOGGEDIN.
+           MOVE ACC-NUM-INPUT TO ACC-NO.
 
                OPEN INPUT ACCOUNT-FILE
-                   PERFORM UNTIL WS-EOF-FLAG = 'Y'
                    READ ACCOUNT-FILE
-                       AT END
-                           MOVE 'Y' TO WS-EOF-FLAG
-                       NOT AT END
-                           IF ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PIN-INPUT = PIN
                                MOVE 'Y' TO ISLOGGEDIN
-                               MOVE 'Y' TO WS-EOF-FLAG
                            END-IF
                    END-READ
-                   END-PERFORM
                 CLOSE ACCOUNT-FILE
            IF ISLOGGEDIN = 'Y'
                DISPLAY "Logged in successfully."
@@ -165,6 +182,8 @@
                DISPLAY "[3] Deposite"
                DISPLAY "[4] Transfer"
                DISPLAY "[5] Exit/Logout"
+               DISPLAY "[6] Mini Statement"
+               DISPLAY "[7] Change PIN"
                DISPLAY "Enter choice: "
                ACCEPT CHOICE
                EVALUATE CHOICE
@@ -181,55 +200,143 @@
                    WHEN 5
                        DISPLAY "Exit program..."
                        MOVE 'Y' TO EXIT-STATUS
-                   WHEN OTHER DISPLAY "Please select 1-5"
+                   WHEN 6 PERFORM MINI-STATEMENT
+                   WHEN 7 PERFORM CHANGE-PIN
+                   WHEN OTHER DISPLAY "Please select 1-7"
            END-PERFORM.
            PERFORM PRINT-SLIP.
        CHECK-BALANCE.
            DISPLAY "---CHECK BALANCE---".
-           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE ACC-NUM-INPUT TO ACC-NO.
            OPEN INPUT ACCOUNT-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
                READ ACCOUNT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
+                           MOVE BALANCE TO DSP-BALANCE
+                           DISPLAY "BALANCE : ", DSP-BALANCE
+                       END-IF
+               END-READ
+             CLOSE ACCOUNT-FILE.
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+           DISPLAY "-----------------------".
+       MINI-STATEMENT.
+           DISPLAY "---MINI STATEMENT---".
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0 TO STMT-COUNT.
+           MOVE 0 TO STMT-SLOT.
+           OPEN INPUT TRANSACTION-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
-                           MOVE BALANCE TO DSP-BALANCE
-                           DISPLAY "BALANCE : ", DSP-BALANCE
+                       IF ACC-NO-T = ACC-NUM-INPUT
+                           ADD 1 TO STMT-COUNT
+                           ADD 1 TO STMT-SLOT
+                           IF STMT-SLOT > 5
+                               MOVE 1 TO STMT-SLOT
+                           END-IF
+                           MOVE DATE-T TO STMT-DATE (STMT-SLOT)
+                           MOVE TIME-T TO STMT-TIME (STMT-SLOT)
+                           MOVE TYPE-T TO STMT-TYPE (STMT-SLOT)
+                           MOVE AMOUNT-T TO STMT-AMOUNT (STMT-SLOT)
                        END-IF
                END-READ
                END-PERFORM
+             CLOSE TRANSACTION-FILE.
+
+           IF STMT-COUNT = 0
+               DISPLAY "No transactions found."
+           ELSE
+               IF STMT-COUNT > 5
+                   MOVE 5 TO STMT-DISPLAY-COUNT
+                   ADD 1 TO STMT-SLOT GIVING STMT-START
+                   IF STMT-START > 5
+                       MOVE 1 TO STMT-START
+                   END-IF
+               ELSE
+                   MOVE STMT-COUNT TO STMT-DISPLAY-COUNT
+                   MOVE 1 TO STMT-START
+               END-IF
+               DISPLAY "DATE     TIME   TYPE   AMOUNT"
+               PERFORM VARYING STMT-IDX FROM 1 BY 1
+                   UNTIL STMT-IDX > STMT-DISPLAY-COUNT
+                   COMPUTE STMT-SHOW-SLOT =
+                       STMT-START + STMT-IDX - 1
+                   IF STMT-SHOW-SLOT > 5
+                       SUBTRACT 5 FROM STMT-SHOW-SLOT
+                   END-IF
+                   MOVE STMT-AMOUNT (STMT-SHOW-SLOT) TO STMT-DSP-AMOUNT
+                   DISPLAY STMT-DATE (STMT-SHOW-SLOT) " "
+                       STMT-TIME (STMT-SHOW-SLOT) " "
+                       STMT-TYPE (STMT-SHOW-SLOT) "      "
+                       STMT-DSP-AMOUNT
+               END-PERFORM
+           END-IF.
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+           DISPLAY "-----------------------".
+       CHANGE-PIN.
+           DISPLAY "---CHANGE PIN---".
+           MOVE 'N' TO PIN-CHANGE-STATUS.
+           DISPLAY "Enter current PIN: ".
+           ACCEPT CURRENT-PIN-INPUT.
+           DISPLAY "Enter new PIN: ".
+           ACCEPT NEW-PIN-INPUT.
+           MOVE ACC-NUM-INPUT TO ACC-NO.
+           OPEN I-O ACCOUNT-FILE
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
+                               AND CURRENT-PIN-INPUT = PIN
+                           MOVE NEW-PIN-INPUT TO PIN
+                           REWRITE ACCOUNT-RECORD
+                           MOVE 'Y' TO PIN-CHANGE-STATUS
+                       END-IF
+               END-READ
              CLOSE ACCOUNT-FILE.
+
+           IF PIN-CHANGE-STATUS = 'Y'
+               MOVE NEW-PIN-INPUT TO PIN-INPUT
+               DISPLAY "PIN changed successfully."
+           ELSE
+               DISPLAY "PIN change failed. Current PIN incorrect."
+           END-IF.
            DISPLAY "Press Enter to return to the main menu...".
            ACCEPT CHOICE.
            DISPLAY "-----------------------".
        WITHDRAWAL.
            MOVE 0 TO AMOUNT-INPUT.
            DISPLAY "---WITHDRAW---".
-           MOVE 'N' TO WS-EOF-FLAG.
            MOVE 'N' TO WITHDRAWAL-STATUS.
            DISPLAY "Enter amount to withdraw: ".
            ACCEPT AMOUNT-INPUT.
-           OPEN INPUT ACCOUNT-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM SUM-WITHDRAWALS-TODAY.
+           COMPUTE WS-PROJECTED-WITHDRAWAL =
+               WS-WITHDRAWN-TODAY + AMOUNT-INPUT.
+           MOVE ACC-NUM-INPUT TO ACC-NO.
+           OPEN I-O ACCOUNT-FILE
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
                                AND BALANCE >= AMOUNT-INPUT
-                       SUBTRACT AMOUNT-INPUT FROM BALANCE
-                       MOVE BALANCE TO BALANCE-UPDATE
-                       MOVE 'Y' TO WITHDRAWAL-STATUS
+                               AND WS-PROJECTED-WITHDRAWAL
+                                   <= DAILY-LIMIT
+                           SUBTRACT AMOUNT-INPUT FROM BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE 'Y' TO WITHDRAWAL-STATUS
                        END-IF
                END-READ
-               END-PERFORM
              CLOSE ACCOUNT-FILE.
 
            IF WITHDRAWAL-STATUS = 'Y'
-               PERFORM WRITE-DATA-PERSISTENCE
                MOVE 'W' TO TYPE-T-R
                PERFORM GENERATE-TRANSLOG
                DISPLAY "Withdraw Status : Success."
@@ -240,29 +347,25 @@
        DEPOSIT.
            MOVE 0 TO AMOUNT-INPUT.
            DISPLAY "---DEPOSIT---".
-           MOVE 'N' TO WS-EOF-FLAG.
            MOVE 'N' TO DEPOSIT-STATUS.
            DISPLAY "Enter amount to deposit: ".
            ACCEPT AMOUNT-INPUT.
-           OPEN INPUT ACCOUNT-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+           MOVE ACC-NUM-INPUT TO ACC-NO.
+           OPEN I-O ACCOUNT-FILE
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
                                AND AMOUNT-INPUT > 0
-                       ADD AMOUNT-INPUT TO BALANCE
-                       MOVE BALANCE TO BALANCE-UPDATE
-                       MOVE 'Y' TO DEPOSIT-STATUS
+                           ADD AMOUNT-INPUT TO BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE 'Y' TO DEPOSIT-STATUS
                        END-IF
                END-READ
-               END-PERFORM
              CLOSE ACCOUNT-FILE.
 
            IF DEPOSIT-STATUS = 'Y'
-               PERFORM WRITE-DATA-PERSISTENCE
                MOVE 'D' TO TYPE-T-R
                PERFORM GENERATE-TRANSLOG
                DISPLAY "Deposit Status : Success."
@@ -274,116 +377,99 @@
            MOVE SPACE TO ACC-NUM-TO-TRANSFER-INPUT.
            MOVE 0 TO AMOUNT-INPUT.
            DISPLAY "---TRANSFER---".
-           MOVE 'N' TO WS-EOF-FLAG.
            MOVE 'N' TO TRANSFER-STATUS-1.
            MOVE 'N' TO TRANSFER-STATUS-2.
            DISPLAY "Enter account no. to transfer to: ".
            ACCEPT ACC-NUM-TO-TRANSFER-INPUT.
            DISPLAY "Enter amount to TRANSFER: ".
            ACCEPT AMOUNT-INPUT.
-           OPEN INPUT ACCOUNT-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+
+           OPEN I-O ACCOUNT-FILE
+               MOVE ACC-NUM-INPUT TO ACC-NO
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
                                AND BALANCE >= AMOUNT-INPUT
-                           SUBTRACT AMOUNT-INPUT FROM BALANCE
-                           MOVE BALANCE TO BALANCE-UPDATE
                            MOVE 'Y' TO TRANSFER-STATUS-1
                        END-IF
-                       IF ACC-NUM-TO-TRANSFER-INPUT = ACC-NO
-                           ADD AMOUNT-INPUT TO RECIEVER-BALANCE
-                           MOVE 'Y' TO TRANSFER-STATUS-2
-                       END-IF
                END-READ
-               END-PERFORM
+
+               MOVE ACC-NUM-TO-TRANSFER-INPUT TO ACC-NO
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO TRANSFER-STATUS-2
+               END-READ
+
+               IF TRANSFER-STATUS-1 = 'Y' AND TRANSFER-STATUS-2 = 'Y'
+                   MOVE ACC-NUM-INPUT TO ACC-NO
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SUBTRACT AMOUNT-INPUT FROM BALANCE
+                           REWRITE ACCOUNT-RECORD
+                   END-READ
+
+                   MOVE ACC-NUM-TO-TRANSFER-INPUT TO ACC-NO
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD AMOUNT-INPUT TO BALANCE
+                           REWRITE ACCOUNT-RECORD
+                   END-READ
+               END-IF
              CLOSE ACCOUNT-FILE.
 
            IF TRANSFER-STATUS-1 = 'Y' AND TRANSFER-STATUS-2 = 'Y'
-               PERFORM WRITE-DATA-PERSISTENCE
                MOVE 'T' TO TYPE-T-R
                PERFORM GENERATE-TRANSLOG
+               PERFORM GENERATE-TRANSLOG-TRANSFER-CREDIT
                DISPLAY "Transfer Status : Success."
            ELSE
                DISPLAY "Transfer Status : Fail."
            END-IF.
            DISPLAY "-----------------------".
-       WRITE-DATA-PERSISTENCE.
-           MOVE 'N' TO WS-EOF-FLAG.
+       PRINT-SLIP.
+           MOVE ACC-NUM-INPUT TO ACC-NO.
            OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT TEMP-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
-                               AND (WITHDRAWAL-STATUS = 'Y'
-                               OR DEPOSIT-STATUS = 'Y')
-                               MOVE BALANCE-UPDATE TO BALANCE
-                       END-IF
-                       IF (TRANSFER-STATUS-1 = 'Y'
-                           AND TRANSFER-STATUS-2)
-                           IF ACC-NUM-INPUT = ACC-NO
-                               MOVE BALANCE-UPDATE TO BALANCE
-                           END-IF
-                           IF ACC-NUM-TO-TRANSFER-INPUT = ACC-NO
-                               ADD RECIEVER-BALANCE TO BALANCE
-                           END-IF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ISLOGGEDIN = 'Y' AND PIN-INPUT = PIN
+                           PERFORM OPEN-SLIP-FOR-APPEND
+                           PERFORM WRITE-SLIP
+                           CLOSE SLIP-FILE
                        END-IF
-                       PERFORM WRITE-TEMP-FILE
-               END-READ
-               END-PERFORM
-           CLOSE ACCOUNT-FILE, TEMP-FILE.
-
-           MOVE 'N' TO WS-EOF-FLAG.
-           OPEN INPUT TEMP-FILE
-           OPEN OUTPUT ACCOUNT-FILE
-               PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ TEMP-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       PERFORM WRITE-ACC-FILE
                END-READ
-               END-PERFORM
-           CLOSE ACCOUNT-FILE, TEMP-FILE.
-       WRITE-TEMP-FILE.
-           MOVE ACC-NO TO TEMP-ACC-NO-R.
-           MOVE PIN TO TEMP-PIN-R.
-           MOVE ACC-NAME TO TEMP-ACC-NAME-R.
-           MOVE BALANCE TO TEMP-BALANCE-R.
-
-           WRITE TEMP-ACCOUT-RECORD FROM TEMP-ACCOUT-R.
-       WRITE-ACC-FILE.
-           MOVE TEMP-ACC-NO TO ACC-NO-R.
-           MOVE TEMP-PIN TO PIN-R.
-           MOVE TEMP-ACC-NAME TO ACC-NAME-R.
-           MOVE TEMP-BALANCE TO BALANCE-R.
-
-           WRITE ACCOUNT-RECORD FROM ACCOUT-R.
-       PRINT-SLIP.
+             CLOSE ACCOUNT-FILE.
+           DISPLAY "Printing slip...".
+           DISPLAY "-----------------------".
+       OPEN-SLIP-FOR-APPEND.
+           MOVE 0 TO COUNT-LINE.
            MOVE 'N' TO WS-EOF-FLAG.
-           OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT SLIP-FILE
+           OPEN INPUT SLIP-FILE.
+           IF WS-SLIP-STATUS NOT = "35"
                PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNT-FILE
+               READ SLIP-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       IF ISLOGGEDIN = 'Y' AND ACC-NUM-INPUT = ACC-NO
-                               AND PIN-INPUT = PIN
-                           PERFORM WRITE-SLIP
-                       END-IF
+                       ADD 1 TO COUNT-LINE
                END-READ
                END-PERFORM
-             CLOSE ACCOUNT-FILE, SLIP-FILE.
-           DISPLAY "Printing slip...".
-           DISPLAY "-----------------------".
+               CLOSE SLIP-FILE
+           END-IF.
+           IF COUNT-LINE = 0
+               OPEN OUTPUT SLIP-FILE
+           ELSE
+               OPEN EXTEND SLIP-FILE
+           END-IF.
        WRITE-SLIP.
            DISPLAY "Wrting slip...".
            STRING "ACCOUNT NO: ", ACC-NO
@@ -433,7 +519,7 @@
              DISPLAY "Writing transaction log..."
              MOVE 0 TO COUNT-LINE.
              MOVE 'N' TO WS-EOF-FLAG.
-             MOVE ACC-NO TO ACC-NO-T-R.
+             MOVE ACC-NUM-INPUT TO ACC-NO-T-R.
              MOVE FUNCTION CURRENT-DATE TO CURR-DT
              STRING WS-YEAR, WS-MONTH, WS-DAY
              INTO DATE-T-R.
@@ -462,5 +548,117 @@
                WRITE TRANSACTION-FILE-RECORD FROM TRANSACTION-FILE-R
              CLOSE TRANSACTION-FILE
              END-IF.
+       GENERATE-TRANSLOG-TRANSFER-CREDIT.
+             DISPLAY "Writing transaction log..."
+             MOVE 0 TO COUNT-LINE.
+             MOVE 'N' TO WS-EOF-FLAG.
+             MOVE ACC-NUM-TO-TRANSFER-INPUT TO ACC-NO-T-R.
+             MOVE 'R' TO TYPE-T-R.
+             MOVE FUNCTION CURRENT-DATE TO CURR-DT
+             STRING WS-YEAR, WS-MONTH, WS-DAY
+             INTO DATE-T-R.
+             STRING WS-HOUR, WS-MINUTE, WS-SECOND
+             INTO TIME-T-R.
+             MOVE AMOUNT-INPUT TO AMOUNT-T-R.
+
+             OPEN INPUT TRANSACTION-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO COUNT-LINE
+               END-READ
+               END-PERFORM
+             CLOSE TRANSACTION-FILE.
+
+             IF COUNT-LINE = 0
+                 OPEN OUTPUT TRANSACTION-FILE
+                   WRITE TRANSACTION-FILE-RECORD FROM TRANSACTION-FILE-R
+                 CLOSE TRANSACTION-FILE
+             ELSE
+             OPEN EXTEND TRANSACTION-FILE
+               WRITE TRANSACTION-FILE-RECORD FROM TRANSACTION-FILE-R
+             CLOSE TRANSACTION-FILE
+             END-IF.
+       RECONCILIATION-REPORT.
+           DISPLAY "=== END-OF-DAY BALANCE RECONCILIATION REPORT ===".
+           MOVE 0 TO RECON-MISMATCH-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT ACCOUNT-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE ACC-NO TO RECON-ACC-NO
+                       PERFORM SUM-TRANSLOG-FOR-ACCOUNT
+                       COMPUTE RECON-EXPECTED =
+                           OPENING-BALANCE + RECON-NET-MOVEMENT
+                       MOVE OPENING-BALANCE TO DSP-RECON-OPENING
+                       MOVE BALANCE TO DSP-RECON-BALANCE
+                       MOVE RECON-EXPECTED TO DSP-RECON-EXPECTED
+                       IF RECON-EXPECTED = BALANCE
+                           DISPLAY "OK      " RECON-ACC-NO
+                               " opening:" DSP-RECON-OPENING
+                               " balance:" DSP-RECON-BALANCE
+                       ELSE
+                           ADD 1 TO RECON-MISMATCH-COUNT
+                           DISPLAY "MISMATCH " RECON-ACC-NO
+                               " opening:" DSP-RECON-OPENING
+                               " expected:" DSP-RECON-EXPECTED
+                               " actual:" DSP-RECON-BALANCE
+                       END-IF
+               END-READ
+               END-PERFORM
+             CLOSE ACCOUNT-FILE.
+           DISPLAY "Accounts out of balance: " RECON-MISMATCH-COUNT.
+           DISPLAY "=== END OF REPORT ===".
+       SUM-WITHDRAWALS-TODAY.
+           MOVE FUNCTION CURRENT-DATE TO CURR-DT.
+           STRING WS-YEAR, WS-MONTH, WS-DAY
+               INTO WS-TODAY-DATE.
+           MOVE 0 TO WS-WITHDRAWN-TODAY.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT TRANSACTION-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF ACC-NO-T = ACC-NUM-INPUT
+                               AND TYPE-T = 'W'
+                               AND DATE-T = WS-TODAY-DATE
+                           ADD AMOUNT-T TO WS-WITHDRAWN-TODAY
+                       END-IF
+               END-READ
+               END-PERFORM
+             CLOSE TRANSACTION-FILE.
+       SUM-TRANSLOG-FOR-ACCOUNT.
+           MOVE 0 TO RECON-NET-MOVEMENT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT TRANSACTION-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF ACC-NO-T = RECON-ACC-NO
+                           EVALUATE TYPE-T
+                               WHEN 'D'
+                                   ADD AMOUNT-T TO RECON-NET-MOVEMENT
+                               WHEN 'W'
+                                   SUBTRACT AMOUNT-T
+                                       FROM RECON-NET-MOVEMENT
+                               WHEN 'T'
+                                   SUBTRACT AMOUNT-T
+                                       FROM RECON-NET-MOVEMENT
+                               WHEN 'R'
+                                   ADD AMOUNT-T TO RECON-NET-MOVEMENT
+                           END-EVALUATE
+                       END-IF
+               END-READ
+               END-PERFORM
+             CLOSE TRANSACTION-FILE.
 
        END PROGRAM ATM-MACHINE.
