@@ -6,8 +6,55 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STORE-SIMULATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO "stock.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STOCK-PRODUCT-ID
+               FILE STATUS IS WS-STOCK-STATUS.
+           SELECT SALES-LOG-FILE ASSIGN TO "sales-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-LOG-STATUS.
+           SELECT RESTOCK-LOG-FILE ASSIGN TO "restock-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTOCK-LOG-STATUS.
+           SELECT CASHIER-FILE ASSIGN TO "cashiers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASHIER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05 STOCK-PRODUCT-ID         PIC X(7).
+           05 STOCK-PRODUCT-NAME       PIC X(30).
+           05 STOCK-QTY                PIC 999.
+           05 STOCK-PRICE              PIC 9(4)V99.
+           05 STOCK-LAST-CASHIER-ID    PIC X(6).
+
+       FD  SALES-LOG-FILE.
+       01  SALES-LOG-RECORD.
+           05 SL-PRODUCT-ID            PIC X(7).
+           05 SL-QTY                   PIC 999.
+           05 SL-UNIT-PRICE            PIC 9(4)V99.
+           05 SL-TOTAL-PRICE           PIC 9(7)V99.
+           05 SL-SALE-DATE             PIC X(8).
+           05 SL-CASHIER-ID            PIC X(6).
+
+       FD  RESTOCK-LOG-FILE.
+       01  RESTOCK-LOG-RECORD.
+           05 RL-PRODUCT-ID            PIC X(7).
+           05 RL-QTY-ADDED             PIC 999.
+           05 RL-RESTOCK-DATE          PIC X(8).
+           05 RL-CASHIER-ID            PIC X(6).
+
+       FD  CASHIER-FILE.
+       01  CASHIER-RECORD.
+           05 CASHIER-USERNAME         PIC X(4).
+           05 CASHIER-PASSWORD         PIC X(4).
+           05 CASHIER-ID               PIC X(6).
+
        WORKING-STORAGE SECTION.
        01  PRODUCTS.
            05 FILLER           PIC X(7) VALUE 'BK-1001'.
@@ -63,6 +110,29 @@
            05 PRODUCT-QTYS      PIC 999 OCCURS         10 TIMES.
            05 PRODUCT-PRICES    PIC 9(4)V99 OCCURS     10 TIMES.
 
+       01  PRODUCT-LAST-CASHIER-TABLE.
+           05 PRODUCT-LAST-CASHIER  PIC X(6) OCCURS 10 TIMES.
+
+       01  WS-FILE-VARS.
+           05 WS-STOCK-STATUS          PIC XX.
+           05 WS-CASHIER-STATUS        PIC XX.
+           05 WS-SALES-LOG-STATUS      PIC XX.
+           05 WS-RESTOCK-LOG-STATUS    PIC XX.
+           05 WS-EOF-FLAG              PIC X     VALUE 'N'.
+           05 WS-LOG-EOF-FLAG          PIC X     VALUE 'N'.
+           05 WS-LOGIN-OK              PIC X     VALUE 'N'.
+           05 WS-LOGGED-IN-CASHIER-ID  PIC X(6).
+           05 WS-COUNT-LINE            PIC 9(5)  VALUE 0.
+
+       01  SALES-LOG-VARS.
+           05 WS-DAILY-QTY-TOTAL       PIC 9(5)  VALUE 0.
+           05 WS-DAILY-SALES-TOTAL     PIC 9(9)V99 VALUE 0.
+           05 EDT-DAILY-SALES-TOTAL    PIC Z,ZZZ,ZZZ.ZZ.
+
+       01  REORDER-VARS.
+           05 WS-THRESHOLD             PIC 999.
+           05 WS-REORDER-FOUND         PIC 9(3) VALUE 0.
+
        01  INPUT-VAR.
            05 ID-INPUT                 PIC X(7).
            05 CHOICE                   PIC 9.
@@ -102,9 +172,11 @@
 
        PROCEDURE DIVISION.
 
+           PERFORM 0011SEED-CASHIER-FILE.
            PERFORM 0000LOGIN.
+           PERFORM 0002LOAD-STOCK-FILE.
 
-           PERFORM WITH TEST AFTER UNTIL CHOICE = 4
+           PERFORM WITH TEST AFTER UNTIL CHOICE = 6
                DISPLAY SPACE
                PERFORM 0001MAIN-MENU
 
@@ -116,25 +188,64 @@
                    WHEN 3
                        PERFORM 3000REPORT-STOCK
                    WHEN 4
+                       PERFORM 013DAILY-SALES-REPORT
+                   WHEN 5
+                       PERFORM 020REORDER-REPORT
+                   WHEN 6
                        DISPLAY "Exiting program. Goodbye!"
                    WHEN OTHER
-                        DISPLAY "Please input only choice 1 - 4"
+                        DISPLAY "Please input only choice 1 - 6"
 
            END-PERFORM.
            STOP RUN.
 
        0000LOGIN.
-           PERFORM TEST AFTER UNTIL
-               USER-NAME-INPUT = 'user'
-               AND PASS-WORD-INPUT = '1234'
+           PERFORM TEST AFTER UNTIL WS-LOGIN-OK = 'Y'
 
                DISPLAY "Enter username: "
                ACCEPT USER-NAME-INPUT
 
                DISPLAY "Enter password: "
                ACCEPT PASS-WORD-INPUT
+
+               PERFORM 0010CHECK-CASHIER
+
+               IF WS-LOGIN-OK NOT = 'Y'
+                   DISPLAY "Invalid username or password."
+               END-IF
            END-PERFORM.
 
+       0010CHECK-CASHIER.
+           MOVE 'N' TO WS-LOGIN-OK.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT CASHIER-FILE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CASHIER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF USER-NAME-INPUT = CASHIER-USERNAME
+                               AND PASS-WORD-INPUT = CASHIER-PASSWORD
+                           MOVE 'Y' TO WS-LOGIN-OK
+                           MOVE CASHIER-ID TO WS-LOGGED-IN-CASHIER-ID
+                       END-IF
+               END-READ
+               END-PERFORM
+           CLOSE CASHIER-FILE.
+
+       0011SEED-CASHIER-FILE.
+           OPEN INPUT CASHIER-FILE.
+           IF WS-CASHIER-STATUS = "35"
+               OPEN OUTPUT CASHIER-FILE
+               MOVE 'user' TO CASHIER-USERNAME
+               MOVE '1234' TO CASHIER-PASSWORD
+               MOVE '000001' TO CASHIER-ID
+               WRITE CASHIER-RECORD
+               CLOSE CASHIER-FILE
+           ELSE
+               CLOSE CASHIER-FILE
+           END-IF.
+
        0001MAIN-MENU.
             DISPLAY "===================================="
             DISPLAY "=== Mini Stock Management System ==="
@@ -143,7 +254,9 @@
             DISPLAY "[1] Sell Item"
             DISPLAY "[2] Retock Item"
             DISPLAY "[3] Print Inventory Report"
-            DISPLAY "[4] Exit Program"
+            DISPLAY "[4] Daily Sales Report"
+            DISPLAY "[5] Reorder Report"
+            DISPLAY "[6] Exit Program"
             DISPLAY "====================================".
             DISPLAY "Please enter your choice: "
             ACCEPT CHOICE.
@@ -177,6 +290,14 @@
 
                    SUBTRACT QTY-INPUT FROM QTY-NUM GIVING QTY-NUM
                    MOVE QTY-NUM TO PRODUCT-QTYS (VAL-INDEX)
+                   MOVE WS-LOGGED-IN-CASHIER-ID TO
+                       PRODUCT-LAST-CASHIER (VAL-INDEX)
+
+                   DISPLAY "Enter today's date (YYYYMMDD):"
+                   ACCEPT WS-INPUT-DATE
+
+                   PERFORM 0005WRITE-SALES-LOG
+                   PERFORM 0004SAVE-ALL-STOCK
 
                ELSE
                    DISPLAY "ERROR: Not enough stock. Available: ",
@@ -186,6 +307,38 @@
                DISPLAY "Press Enter to return to the main menu...".
                ACCEPT CHOICE.
 
+       0005WRITE-SALES-LOG.
+           MOVE ID-INPUT TO SL-PRODUCT-ID.
+           MOVE QTY-INPUT TO SL-QTY.
+           MOVE PRICE-NUM TO SL-UNIT-PRICE.
+           MOVE TOTAL-PRICE TO SL-TOTAL-PRICE.
+           MOVE WS-INPUT-DATE TO SL-SALE-DATE.
+           MOVE WS-LOGGED-IN-CASHIER-ID TO SL-CASHIER-ID.
+           PERFORM 0006OPEN-SALES-LOG-FOR-APPEND.
+           WRITE SALES-LOG-RECORD.
+           CLOSE SALES-LOG-FILE.
+
+       0006OPEN-SALES-LOG-FOR-APPEND.
+           MOVE 0 TO WS-COUNT-LINE.
+           MOVE 'N' TO WS-LOG-EOF-FLAG.
+           OPEN INPUT SALES-LOG-FILE.
+           IF WS-SALES-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF-FLAG = 'Y'
+               READ SALES-LOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-LINE
+               END-READ
+               END-PERFORM
+               CLOSE SALES-LOG-FILE
+           END-IF.
+           IF WS-COUNT-LINE = 0
+               OPEN OUTPUT SALES-LOG-FILE
+           ELSE
+               OPEN EXTEND SALES-LOG-FILE
+           END-IF.
+
        2000RESTOCK-ITEM.
             DISPLAY "Enter Product ID to restock:"
             ACCEPT ID-INPUT.
@@ -202,18 +355,55 @@
             DISPLAY "Enter quantity to add:"
             ACCEPT QTY-INPUT.
 
+            DISPLAY "Enter today's date (YYYYMMDD):"
+            ACCEPT WS-INPUT-DATE.
+
             PERFORM VARYING VAL-INDEX FROM 1 BY 1
             UNTIL VAL-INDEX > 10
                IF ID-INPUT = PRODUCT-IDS (VAL-INDEX)
                    ADD QTY-INPUT TO PRODUCT-QTYS (VAL-INDEX)
                    MOVE PRODUCT-QTYS (VAL-INDEX) TO DISP-QTY
+                   MOVE WS-LOGGED-IN-CASHIER-ID TO
+                       PRODUCT-LAST-CASHIER (VAL-INDEX)
                    DISPLAY "Restock successful."
                    DISPLAY "New quantity: "  DISP-QTY
+                   PERFORM 0007WRITE-RESTOCK-LOG
+                   PERFORM 0004SAVE-ALL-STOCK
                END-IF
             END-PERFORM.
             DISPLAY "Press enter to return to the main menu..."
             ACCEPT CHOICE.
 
+       0007WRITE-RESTOCK-LOG.
+           MOVE ID-INPUT TO RL-PRODUCT-ID.
+           MOVE QTY-INPUT TO RL-QTY-ADDED.
+           MOVE WS-INPUT-DATE TO RL-RESTOCK-DATE.
+           MOVE WS-LOGGED-IN-CASHIER-ID TO RL-CASHIER-ID.
+           PERFORM 0008OPEN-RESTOCK-LOG-FOR-APPEND.
+           WRITE RESTOCK-LOG-RECORD.
+           CLOSE RESTOCK-LOG-FILE.
+
+       0008OPEN-RESTOCK-LOG-FOR-APPEND.
+           MOVE 0 TO WS-COUNT-LINE.
+           MOVE 'N' TO WS-LOG-EOF-FLAG.
+           OPEN INPUT RESTOCK-LOG-FILE.
+           IF WS-RESTOCK-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF-FLAG = 'Y'
+               READ RESTOCK-LOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-LINE
+               END-READ
+               END-PERFORM
+               CLOSE RESTOCK-LOG-FILE
+           END-IF.
+           IF WS-COUNT-LINE = 0
+               OPEN OUTPUT RESTOCK-LOG-FILE
+           ELSE
+               OPEN EXTEND RESTOCK-LOG-FILE
+           END-IF.
+
        1001GET-PRODUCT.
            PERFORM VARYING VAL-INDEX
            FROM 1 BY 1 UNTIL VAL-INDEX > 10
@@ -222,6 +412,110 @@
                END-IF
            END-PERFORM.
 
+       0002LOAD-STOCK-FILE.
+           OPEN INPUT STOCK-FILE.
+           IF WS-STOCK-STATUS = "35"
+               CLOSE STOCK-FILE
+               PERFORM 0004SAVE-ALL-STOCK
+           ELSE
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ STOCK-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE STOCK-PRODUCT-ID TO ID-INPUT
+                           PERFORM 1001GET-PRODUCT
+                           IF VAL-INDEX <= 10
+                               MOVE STOCK-PRODUCT-NAME TO
+                                   PRODUCT-NAMES (VAL-INDEX)
+                               MOVE STOCK-QTY TO
+                                   PRODUCT-QTYS (VAL-INDEX)
+                               MOVE STOCK-PRICE TO
+                                   PRODUCT-PRICES (VAL-INDEX)
+                               MOVE STOCK-LAST-CASHIER-ID TO
+                                   PRODUCT-LAST-CASHIER (VAL-INDEX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STOCK-FILE
+           END-IF.
+
+       0004SAVE-ALL-STOCK.
+           OPEN OUTPUT STOCK-FILE.
+           PERFORM VARYING VAL-INDEX FROM 1 BY 1 UNTIL VAL-INDEX > 10
+               MOVE PRODUCT-IDS (VAL-INDEX) TO STOCK-PRODUCT-ID
+               MOVE PRODUCT-NAMES (VAL-INDEX) TO STOCK-PRODUCT-NAME
+               MOVE PRODUCT-QTYS (VAL-INDEX) TO STOCK-QTY
+               MOVE PRODUCT-PRICES (VAL-INDEX) TO STOCK-PRICE
+               MOVE PRODUCT-LAST-CASHIER (VAL-INDEX) TO
+                   STOCK-LAST-CASHIER-ID
+               WRITE STOCK-RECORD
+           END-PERFORM.
+           CLOSE STOCK-FILE.
+
+       013DAILY-SALES-REPORT.
+           DISPLAY "Enter Date (YYYYMMDD): ".
+           ACCEPT WS-INPUT-DATE.
+           DISPLAY "*** Daily Sales Report ***".
+           MOVE 0 TO WS-DAILY-QTY-TOTAL.
+           MOVE 0 TO WS-DAILY-SALES-TOTAL.
+           MOVE 'N' TO WS-LOG-EOF-FLAG.
+           OPEN INPUT SALES-LOG-FILE.
+           IF WS-SALES-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF-FLAG = 'Y'
+               READ SALES-LOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF-FLAG
+                   NOT AT END
+                       IF SL-SALE-DATE = WS-INPUT-DATE
+                           MOVE SL-QTY TO DISP-QTY
+                           MOVE SL-TOTAL-PRICE TO EDT-TOTAL-PRICE
+                           DISPLAY SL-PRODUCT-ID "  Qty: " DISP-QTY
+                               "  Total: " EDT-TOTAL-PRICE
+                               "  Cashier: " SL-CASHIER-ID
+                           ADD SL-QTY TO WS-DAILY-QTY-TOTAL
+                           ADD SL-TOTAL-PRICE TO WS-DAILY-SALES-TOTAL
+                       END-IF
+               END-READ
+               END-PERFORM
+               CLOSE SALES-LOG-FILE
+           END-IF.
+           MOVE WS-DAILY-SALES-TOTAL TO EDT-DAILY-SALES-TOTAL.
+           DISPLAY SPACE.
+           DISPLAY "Total items sold: " WS-DAILY-QTY-TOTAL.
+           DISPLAY "Total sales value: " EDT-DAILY-SALES-TOTAL.
+           DISPLAY "*** End of Report ***".
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+
+       020REORDER-REPORT.
+           DISPLAY "*** Reorder Report ***".
+           MOVE 0 TO WS-REORDER-FOUND.
+           PERFORM VARYING VAL-INDEX FROM 1 BY 1 UNTIL VAL-INDEX > 10
+               EVALUATE CATEGORY (VAL-INDEX)
+                   WHEN "BK" MOVE 10 TO WS-THRESHOLD
+                   WHEN "FD" MOVE 30 TO WS-THRESHOLD
+                   WHEN "EL" MOVE 5  TO WS-THRESHOLD
+                   WHEN "ST" MOVE 5  TO WS-THRESHOLD
+                   WHEN OTHER MOVE 10 TO WS-THRESHOLD
+               END-EVALUATE
+               IF PRODUCT-QTYS (VAL-INDEX) < WS-THRESHOLD
+                   MOVE PRODUCT-QTYS (VAL-INDEX) TO DISP-QTY
+                   DISPLAY PRODUCT-IDS (VAL-INDEX) "  "
+                       PRODUCT-NAMES (VAL-INDEX)
+                       "  Qty: " DISP-QTY
+                       "  Threshold: " WS-THRESHOLD
+                   ADD 1 TO WS-REORDER-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-REORDER-FOUND = 0
+               DISPLAY "No items below their category's threshold."
+           END-IF.
+           DISPLAY "*** End of Report ***".
+           DISPLAY "Press Enter to return to the main menu...".
+           ACCEPT CHOICE.
+
        3000REPORT-STOCK.
             DISPLAY "Enter Date (YYYYMMDD): ".
             ACCEPT WS-INPUT-DATE.
